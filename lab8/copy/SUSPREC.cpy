@@ -0,0 +1,20 @@
+      * SUSPREC.cpy
+      * RECORD LAYOUT FOR THE WEATHER SUSPENSE FILE.  HOLDS RECORDS
+      * TABLELAB COULD NOT PUBLISH AS-IS SO THEY CAN BE CORRECTED BY
+      * HAND INSTEAD OF SILENTLY SHOWING UP AS 'NOT FOUND' ON THE
+      * PRINTED REPORT.
+       01 SUSPENSE-ITEM.
+          05 SUSP-STATION-CODE     PIC X(3).
+          05 SUSP-WEATHER-DATE.
+             10 SUSP-YEAR          PIC 9(4).
+             10 SUSP-MONTH         PIC 9(2).
+             10 SUSP-DAY           PIC 9(2).
+          05 SUSP-RAW-TEMP     OCCURS 12 TIMES PIC 9(3).
+          05 SUSP-RAW-WIND     OCCURS 12 TIMES PIC 9(3).
+          05 SUSP-RAW-PRECIP   OCCURS 12 TIMES PIC 9(2)V9(2).
+          05 SUSP-REASON-CODE      PIC X(2).
+             88 SUSP-RSN-NOT-FOUND      VALUE 'NF'.
+             88 SUSP-RSN-INCOMPLETE     VALUE 'IC'.
+          05 SUSP-TIMESTAMP.
+             10 SUSP-TS-DATE       PIC 9(8).
+             10 SUSP-TS-TIME       PIC 9(8).
