@@ -0,0 +1,10 @@
+      * ADVPARM.cpy
+      * RECORD LAYOUT FOR THE ADVISORY PARAMETER FILE (ADVPARM.TXT).
+      * ONE RECORD THE DESK EDITS DIRECTLY TO RESET THE FREEZE/HEAT
+      * ADVISORY LEVELS AND THE HOURLY-COMPLETENESS MINIMUM SEASONALLY,
+      * WITHOUT A RECOMPILE.  SHARED BY TABLELAB AND WEAROLLUP SO THE
+      * COMPLETENESS MINIMUM CAN'T DRIFT BETWEEN THE TWO PROGRAMS.
+       01 ADVISORY-PARM-RECORD.
+          05 APARM-FREEZE-THRESHOLD     PIC 999.
+          05 APARM-HEAT-THRESHOLD       PIC 999.
+          05 APARM-MIN-POPULATED-SLOTS  PIC 99.
