@@ -0,0 +1,10 @@
+      * STAREC.cpy
+      * RECORD LAYOUT FOR THE STATION MASTER FILE.  SHARED BY
+      * TABLELAB (READ-ONLY LOOKUP) AND STATMAINT (MAINTENANCE).
+       01 STATION-MASTER-RECORD.
+          05 SM-STATION-CODE      PIC X(3).
+          05 SM-STATION-NAME      PIC X(17).
+          05 SM-STATION-STATUS    PIC X(1).
+             88 SM-ACTIVE               VALUE 'A'.
+             88 SM-INACTIVE             VALUE 'I'.
+          05 SM-FILLER             PIC X(9).
