@@ -0,0 +1,13 @@
+      * WEAREC.cpy
+      * RECORD LAYOUT FOR A DAILY WEATHER FEED RECORD.  SHARED BY
+      * TABLELAB AND THE MONTHLY ROLLUP PROGRAM SO BOTH AGREE ON
+      * WHAT A PARTNER STATION SENDS FOR A GIVEN DAY.
+       01 WEATHER-ITEM.
+          05 WI-WEATHER-STATION    PIC X(3).
+          05 WI-WEATHER-DATE.
+             10 WI-WEATHER-YEAR    PIC 9(4).
+             10 WI-WEATHER-MONTH   PIC 9(2).
+             10 WI-WEATHER-DAY     PIC 9(2).
+          05 WI-WEATHER-ARRAY  OCCURS 12 TIMES PIC 9(3).
+          05 WI-WIND-ARRAY     OCCURS 12 TIMES PIC 9(3).
+          05 WI-PRECIP-ARRAY   OCCURS 12 TIMES PIC 9(2)V9(2).
