@@ -0,0 +1,251 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    STATMAINT.
+       AUTHOR.        GARRETT BURNS.
+      ******************************************************************
+      *        CS370           TABLE LAB - STATION MASTER MAINTENANCE
+      *
+      *   BATCH MAINTENANCE UTILITY FOR STATMAST.DAT, THE INDEXED
+      *   STATION MASTER FILE TABLELAB LOADS ITS STATION CODE/NAME
+      *   TABLE FROM AT 200-HOUSEKEEPING TIME.  READS A TRANSACTION
+      *   FILE OF ADD / CHANGE / DEACTIVATE REQUESTS SO ADDING A NEW
+      *   STATION (OR RETIRING ONE) NO LONGER MEANS TOUCHING TABLELAB
+      *   AND RECOMPILING IT.
+      *
+      *   TRANSACTION RECORD LAYOUT (STATTRAN.TXT, ONE PER LINE):
+      *        POSITION 1      TRANSACTION CODE  A = ADD
+      *                                          C = CHANGE NAME
+      *                                          D = DEACTIVATE
+      *        POSITION 2-4    STATION CODE
+      *        POSITION 5-21   STATION NAME (ADD/CHANGE ONLY)
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT TRANSACTION-FILE
+                ASSIGN TO 'STATTRAN.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT STATION-MASTER-FILE
+                ASSIGN TO 'STATMAST.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS SM-STATION-CODE
+                FILE STATUS IS WS-STAMAST-STATUS.
+
+            SELECT MAINT-LOG-FILE
+                ASSIGN TO 'STATMLOG.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD TRANSACTION-FILE
+          RECORD CONTAINS 21 CHARACTERS.
+
+       01 TRANSACTION-ITEM.
+          05 TRAN-CODE            PIC X(1).
+             88 TRAN-ADD                VALUE 'A'.
+             88 TRAN-CHANGE              VALUE 'C'.
+             88 TRAN-DEACTIVATE          VALUE 'D'.
+          05 TRAN-STATION-CODE    PIC X(3).
+          05 TRAN-STATION-NAME    PIC X(17).
+
+       FD STATION-MASTER-FILE
+          RECORD CONTAINS 30 CHARACTERS.
+
+       COPY STAREC.
+
+       FD MAINT-LOG-FILE.
+
+       01 MAINT-LOG-ITEM PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 END-OF-FILE-FLAG  PIC X  VALUE SPACE.
+          88 MORE-RECORDS            VALUE 'Y'.
+          88 NO-MORE-RECORDS         VALUE 'N'.
+
+       01 WS-STAMAST-STATUS   PIC XX.
+
+       01 WS-TRANS-READ       PIC 9(6) VALUE ZERO.
+       01 WS-TRANS-ADDED      PIC 9(6) VALUE ZERO.
+       01 WS-TRANS-CHANGED    PIC 9(6) VALUE ZERO.
+       01 WS-TRANS-DEACTIVATED PIC 9(6) VALUE ZERO.
+       01 WS-TRANS-REJECTED   PIC 9(6) VALUE ZERO.
+
+       01 MAINT-LOG-HEADER.
+          05        PIC X(20) VALUE SPACES.
+          05        PIC X(30) VALUE 'Station Master Maintenance Log'.
+
+       01 MAINT-LOG-DETAIL.
+          05 LOG-TRAN-CODE        PIC X(1).
+          05        PIC X(3)  VALUE SPACES.
+          05 LOG-STATION-CODE     PIC X(3).
+          05        PIC X(3)  VALUE SPACES.
+          05 LOG-STATION-NAME     PIC X(17).
+          05        PIC X(3)  VALUE SPACES.
+          05 LOG-RESULT           PIC X(37).
+
+       01 MAINT-LOG-TRAILER.
+          05        PIC X(6)  VALUE 'Read: '.
+          05 LOG-TRANS-READ         PIC ZZZZZ9.
+          05        PIC X(1)  VALUE SPACES.
+          05        PIC X(7)  VALUE 'Added: '.
+          05 LOG-TRANS-ADDED        PIC ZZZZZ9.
+          05        PIC X(1)  VALUE SPACES.
+          05        PIC X(9)  VALUE 'Changed: '.
+          05 LOG-TRANS-CHANGED      PIC ZZZZZ9.
+          05        PIC X(1)  VALUE SPACES.
+          05        PIC X(13) VALUE 'Deactivated: '.
+          05 LOG-TRANS-DEACTIVATED  PIC ZZZZZ9.
+          05        PIC X(2)  VALUE SPACES.
+          05        PIC X(10) VALUE 'Rejected: '.
+          05 LOG-TRANS-REJECTED     PIC ZZZZZ9.
+
+
+
+       PROCEDURE DIVISION.
+
+       100-MAIN.
+
+           PERFORM 200-HOUSEKEEPING
+           PERFORM 300-READ-ROUTINE
+           PERFORM 600-EOJ-ROUTINE
+           STOP RUN
+
+          .
+
+       200-HOUSEKEEPING.
+
+           OPEN INPUT TRANSACTION-FILE
+                OUTPUT MAINT-LOG-FILE
+
+           OPEN I-O STATION-MASTER-FILE
+           IF WS-STAMAST-STATUS = '35'
+               CLOSE STATION-MASTER-FILE
+               OPEN OUTPUT STATION-MASTER-FILE
+               CLOSE STATION-MASTER-FILE
+               OPEN I-O STATION-MASTER-FILE
+           END-IF
+
+           WRITE MAINT-LOG-ITEM FROM MAINT-LOG-HEADER
+               AFTER ADVANCING 2 LINES
+
+          .
+
+       300-READ-ROUTINE.
+
+           PERFORM UNTIL NO-MORE-RECORDS
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'N' TO END-OF-FILE-FLAG
+               NOT AT END
+                   ADD 1 TO WS-TRANS-READ
+                   PERFORM 400-APPLY-TRANSACTION
+            END-READ
+            END-PERFORM
+          .
+
+       400-APPLY-TRANSACTION.
+
+           MOVE TRAN-CODE         TO LOG-TRAN-CODE
+           MOVE TRAN-STATION-CODE TO LOG-STATION-CODE
+           MOVE TRAN-STATION-NAME TO LOG-STATION-NAME
+
+           EVALUATE TRUE
+               WHEN TRAN-ADD
+                   PERFORM 410-ADD-STATION
+               WHEN TRAN-CHANGE
+                   PERFORM 420-CHANGE-STATION
+               WHEN TRAN-DEACTIVATE
+                   PERFORM 430-DEACTIVATE-STATION
+               WHEN OTHER
+                   ADD 1 TO WS-TRANS-REJECTED
+                   MOVE 'INVALID TRANSACTION CODE' TO LOG-RESULT
+           END-EVALUATE
+
+           WRITE MAINT-LOG-ITEM FROM MAINT-LOG-DETAIL
+               AFTER ADVANCING 1 LINE
+
+          .
+
+       410-ADD-STATION.
+
+           MOVE TRAN-STATION-CODE TO SM-STATION-CODE
+           MOVE TRAN-STATION-NAME TO SM-STATION-NAME
+           MOVE 'A'               TO SM-STATION-STATUS
+           MOVE SPACES             TO SM-FILLER
+
+           WRITE STATION-MASTER-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-TRANS-REJECTED
+                   MOVE 'ADD FAILED - CODE ALREADY EXISTS' TO LOG-RESULT
+               NOT INVALID KEY
+                   ADD 1 TO WS-TRANS-ADDED
+                   MOVE 'STATION ADDED' TO LOG-RESULT
+           END-WRITE
+
+          .
+
+       420-CHANGE-STATION.
+
+           MOVE TRAN-STATION-CODE TO SM-STATION-CODE
+           READ STATION-MASTER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-TRANS-REJECTED
+                   MOVE 'CHANGE FAILED - CODE NOT ON FILE' TO LOG-RESULT
+               NOT INVALID KEY
+                   MOVE TRAN-STATION-NAME TO SM-STATION-NAME
+                   REWRITE STATION-MASTER-RECORD
+                       INVALID KEY
+                           ADD 1 TO WS-TRANS-REJECTED
+                           MOVE 'CHANGE FAILED - REWRITE ERROR'
+                             TO LOG-RESULT
+                       NOT INVALID KEY
+                           ADD 1 TO WS-TRANS-CHANGED
+                           MOVE 'STATION NAME CHANGED' TO LOG-RESULT
+                   END-REWRITE
+           END-READ
+
+          .
+
+       430-DEACTIVATE-STATION.
+
+           MOVE TRAN-STATION-CODE TO SM-STATION-CODE
+           READ STATION-MASTER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-TRANS-REJECTED
+                   MOVE 'DEACTIVATE FAILED - CODE NOT ON FILE'
+                     TO LOG-RESULT
+               NOT INVALID KEY
+                   MOVE 'I' TO SM-STATION-STATUS
+                   REWRITE STATION-MASTER-RECORD
+                       INVALID KEY
+                           ADD 1 TO WS-TRANS-REJECTED
+                           MOVE 'DEACTIVATE FAILED - REWRITE ERROR'
+                             TO LOG-RESULT
+                       NOT INVALID KEY
+                           ADD 1 TO WS-TRANS-DEACTIVATED
+                           MOVE 'STATION DEACTIVATED' TO LOG-RESULT
+                   END-REWRITE
+           END-READ
+
+          .
+
+       600-EOJ-ROUTINE.
+
+           MOVE WS-TRANS-READ         TO LOG-TRANS-READ
+           MOVE WS-TRANS-ADDED        TO LOG-TRANS-ADDED
+           MOVE WS-TRANS-CHANGED      TO LOG-TRANS-CHANGED
+           MOVE WS-TRANS-DEACTIVATED  TO LOG-TRANS-DEACTIVATED
+           MOVE WS-TRANS-REJECTED     TO LOG-TRANS-REJECTED
+
+           WRITE MAINT-LOG-ITEM FROM MAINT-LOG-TRAILER
+               AFTER ADVANCING 2 LINES
+
+           CLOSE TRANSACTION-FILE
+                 STATION-MASTER-FILE
+                 MAINT-LOG-FILE
+
+          .
