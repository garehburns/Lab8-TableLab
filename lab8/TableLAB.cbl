@@ -1,189 +1,1029 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    TABLELab.
-       AUTHOR.        GARRETT BURNS.
-      ******************************************************************
-      *        CS370           TABLE LAB
-      *
-      *   IN THIS LAB YOU WILL ARE WORKING WITH WEATHER STATION DATA.
-      *   THERE ARE 10 WEATHER STATIONS.  YOUR INPUT FILE HAS A
-      *   STATION CODE.  THIS INFORMATION IS CODED IN A TABLE IN
-      *   WORKING STORAGE.  YOUR WILL NEED TO:
-      *                1.  CODE THE REDEFINES FOR THE TABLE
-      *                2.  YOU NEED TO FIND THE STATION NAME AND
-      *                    MOVE IT TO THE DETAIL LINE
-      *                3.  You will also need to find and print
-      *                    the high and low temp for each station
-      ******************************************************************
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-            SELECT WEATHER-FILE
-                ASSIGN TO 'WEATHER.TXT'
-                ORGANIZATION IS LINE SEQUENTIAL.
-            SELECT REPORT-FILE
-                ASSIGN TO 'REPORTCGB.TXT'.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD WEATHER-FILE
-          RECORD CONTAINS 39 CHARACTERS.
-
-       01 WEATHER-ITEM.
-          05 WI-WEATHER-STATION PIC X(3).
-	      05 WI-WEATHER-ARRAY OCCURS 12 TIMES PIC 9(3).
-  
-       FD REPORT-FILE.
-
-       01 REPORT-ITEM PIC X(80).
-
-       WORKING-STORAGE SECTION.
-
-       01 END-OF-FILE-FLAG  PIC X  VALUE SPACE.
-          88 MORE-RECORDS            VALUE 'Y'.
-          88 NO-MORE-RECORDS         VALUE 'N'.
-
-       01 STATION-TEXT.
-          05        PIC X(20) VALUE "AZOKalamazoo".
-          05        PIC X(20) VALUE "BUFBuffalo".
-          05        PIC X(20) VALUE "CVGCincinnati".
-          05        PIC X(20) VALUE "GRRGrand Rapids".
-          05        PIC X(20) VALUE "HOUHouston-Hobby".
-          05        PIC X(20) VALUE "LAXLos Angeles".
-          05        PIC X(20) VALUE "MDWChicago-Midway".
-          05        PIC X(20) VALUE "MKGMuskegon".
-          05        PIC X(20) VALUE "NRTTokyo-Narita".
-          05        PIC X(20) VALUE "ORDChicago-O'Hare".
-
-      *CODE THE REDEFINES OF THE ABOVE STATION-TEST INFORMATION. USE
-      *AN INDEX
-
-       01  STATION-TABLE REDEFINES STATION-TEXT.
-           05  STATION-ITEM OCCURS 10 TIMES
-               INDEXED BY STATION-INDEX.
-               10  STATION-CODE     PIC X(3).
-               10  STATION-NAME     PIC X(17).
-
-       01 WS-HIGH-TEMP  PIC 9(3).
-       01 WS-LOW-TEMP   PIC 9(3).
-
-       01 SUB-X  PIC 99.
-
-       01 HEADER-LINE.
-          05        PIC X(25) VALUE SPACES.
-          05        PIC X(25) VALUE '12 Hour Weather Summary'.
-
-       01 HEADER-LINE-2.
-          05        PIC X(31) VALUE 'Station'.
-          05        PIC X(9)  VALUE 'High'.
-          05        PIC X(3)  VALUE 'Low'.
-
-       01 DETAIL-LINE.
-          05 DETAIL-STATION-NAME  PIC X(17).
-          05                      PIC X(15)    VALUE SPACES.
-          05 DETAIL-HIGH-TEMP     PIC ZZ9.
-          05                      PIC X(5)     VALUE SPACES.
-          05 DETAIL-LOW-TEMP      PIC ZZ9.
-
-
-
-       PROCEDURE DIVISION.
-
-       100-MAIN.
-
-           PERFORM 200-HOUSEKEEPING
-           PERFORM 300-READ-ROUTINE
-           PERFORM 600-EOJ-ROUTINE
-           STOP RUN
-
-          .
-
-       200-HOUSEKEEPING.
-
-           OPEN INPUT WEATHER-FILE
-                OUTPUT REPORT-FILE
-           PERFORM 700-PRINT-THE-HEADERS
-
-          .
-
-       300-READ-ROUTINE.
-
-           PERFORM UNTIL NO-MORE-RECORDS
-           READ WEATHER-FILE
-               AT END
-                   MOVE 'N' TO END-OF-FILE-FLAG
-               NOT AT END
-                   PERFORM 400-SEARCH-ROUTINE
-            END-READ
-            END-PERFORM
-          .
-
-       400-SEARCH-ROUTINE.
-
-      * USE THE TABLE TO LOOKUP THE STATION NAME.  CODE A SEARCH WITH
-      * AN INDEX.  IF THE TABLE NAME CAN'T BE FOUND PUT ERROR IN THE
-      * NAME FIELD FOR THE STATION.  IF A NAME IS FOUND MOVE IT TO
-      * THE DETAIL LINE
-
-
-           SET STATION-INDEX TO 1
-           SEARCH STATION-ITEM
-           AT END MOVE 'NOT FOUND'TO DETAIL-STATION-NAME
-               
-           WHEN WI-WEATHER-STATION = STATION-CODE(STATION-INDEX)
-               MOVE STATION-NAME(STATION-INDEX) TO DETAIL-STATION-NAME
-                  
-      *    ^^^                  
-      *    COMPARES INPUT WEATHER STATION TO THE INDEX WE MADE 
-      *    AND MOVES THE CORRESPONDING NAME TO DETAIL-LINE
-
-
-
-
-
-           MOVE ZERO TO WS-HIGH-TEMP
-           MOVE 999  TO WS-LOW-TEMP
-
-      * FINDS THE HIGH AND LOW TEMPERATURES
-
-           PERFORM 500-FIND-THE-HI-AND-LO
-                VARYING SUB-X FROM 1 BY 1
-                  UNTIL SUB-X > 12
-
-           MOVE WS-HIGH-TEMP TO DETAIL-HIGH-TEMP
-           MOVE WS-LOW-TEMP  TO DETAIL-LOW-TEMP
-
-           WRITE REPORT-ITEM FROM DETAIL-LINE
-               AFTER ADVANCING 1 LINE
-          .
-
-       500-FIND-THE-HI-AND-LO.
-      *CODE FOR FINDING THE HIGH AND LOW TEMP HERE
-
-      **** TWO IF-STATEMENTS ****
-      
-      *    HIGH TEMP
-           IF WI-WEATHER-ARRAY(SUB-X) >= WS-HIGH-TEMP
-               MOVE WI-WEATHER-ARRAY(SUB-X) TO WS-HIGH-TEMP
-           END-IF
-        
-      *    LOW TEMP
-           IF WI-WEATHER-ARRAY(SUB-X) <= WS-LOW-TEMP
-               MOVE WI-WEATHER-ARRAY(SUB-X) TO WS-LOW-TEMP
-           END-IF
-
-          .
-
-       600-EOJ-ROUTINE.
-           CLOSE WEATHER-FILE
-                 REPORT-FILE
-          .
-       700-PRINT-THE-HEADERS.
-           WRITE REPORT-ITEM FROM HEADER-LINE
-           AFTER ADVANCING 2 LINES
-           WRITE REPORT-ITEM FROM HEADER-LINE-2
-           AFTER ADVANCING 2 LINES
-          .
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TABLELab.
+       AUTHOR.        GARRETT BURNS.
+      ******************************************************************
+      *        CS370           TABLE LAB
+      *
+      *   IN THIS LAB YOU WILL ARE WORKING WITH WEATHER STATION DATA.
+      *   THERE ARE 10 WEATHER STATIONS.  YOUR INPUT FILE HAS A
+      *   STATION CODE.  THIS INFORMATION IS CODED IN A TABLE IN
+      *   WORKING STORAGE.  YOUR WILL NEED TO:
+      *                1.  CODE THE REDEFINES FOR THE TABLE
+      *                2.  YOU NEED TO FIND THE STATION NAME AND
+      *                    MOVE IT TO THE DETAIL LINE
+      *                3.  You will also need to find and print
+      *                    the high and low temp for each station
+      *
+      *   MODIFICATION HISTORY
+      *   ---------------------------------------------------------
+      *   WEATHER-ITEM PICKED UP A DATE (WI-WEATHER-DATE) SO A DAY'S
+      *   FEED CAN BE TOLD APART FROM ANOTHER DAY'S -- SEE WEAROLLUP
+      *   FOR THE MONTHLY HIGH/LOW ROLLUP BUILT ON TOP OF IT.
+      *
+      *   STATION CODE/NAME LOOKUP NOW COMES FROM THE STATMAST
+      *   INDEXED MASTER FILE (SEE STATMAINT FOR MAINTENANCE) INSTEAD
+      *   OF THE HARDCODED STATION-TEXT TABLE.
+      *
+      *   UNMATCHED STATION CODES NOW DIVERT TO A SUSPENSE FILE
+      *   INSTEAD OF JUST PRINTING 'NOT FOUND', AND THE RUN PRINTS A
+      *   READ/MATCHED/REJECTED CONTROL-TOTAL TRAILER SO AN ABNORMAL
+      *   REJECT RATE GETS FLAGGED RIGHT ON THE REPORT.
+      *
+      *   WEATHER-ITEM NOW CARRIES HOURLY WIND SPEED AND PRECIPITATION
+      *   ALONGSIDE THE TEMPS.  THE REPORT PRINTS THE DAY'S HIGH WIND
+      *   AND TOTAL PRECIPITATION, AND SUSPENSE RECORDS CARRY THE SAME
+      *   RAW ARRAYS AS THE TEMPS SO A REJECTED DAY CAN BE CORRECTED.
+      *
+      *   A STATION WHOSE LOW OR HIGH TEMP CROSSES THE ADVISORY
+      *   THRESHOLDS IN WS-ADVISORY-THRESHOLDS NOW GETS WRITTEN TO
+      *   AN ADVISORY REPORT (SEE 510-CHECK-ADVISORY-THRESHOLDS) SO
+      *   FREEZE/HEAT CONDITIONS DON'T DEPEND ON SOMEONE EYEBALLING
+      *   THE DETAIL LINES.
+      *
+      *   300-READ-ROUTINE NOW DROPS A CHECKPOINT EVERY
+      *   WS-CHECKPOINT-INTERVAL RECORDS SO A RERUN OF AN ABENDED
+      *   BATCH PICKS UP WHERE IT LEFT OFF INSTEAD OF STARTING WEATHER
+      *   .TXT OVER FROM RECORD ONE.  A RUN THAT REACHES 600-EOJ-
+      *   ROUTINE CLEANLY MARKS THE CHECKPOINT COMPLETE SO THE NEXT
+      *   FRESH RUN STARTS AT RECORD ONE AGAIN.
+      *
+      *   600-EOJ-ROUTINE NOW PRINTS A GRAND-TOTAL TRAILER (SEE
+      *   640-PRINT-GRAND-TOTAL-TRAILER) SHOWING STATIONS PROCESSED
+      *   AND THE OVERALL HIGH/LOW TEMP AND WHICH STATION HIT EACH.
+      *
+      *   EACH STATION'S SUMMARY ALSO GOES OUT TO WEACSV.TXT (SEE
+      *   570-WRITE-CSV-EXTRACT) AS A CSV RECORD FOR THE CLIMATE-
+      *   TRACKING DATABASE TEAM TO LOAD DIRECTLY.
+      *
+      *   A MATCHED STATION NOW GETS A COMPLETENESS CHECK ACROSS ITS
+      *   12 HOURLY SLOTS BEFORE HIGH/LOW IS COMPUTED.  A DAY THAT'S
+      *   TOO SHORT ON READINGS ROUTES TO SUSPENSE WITH REASON 'IC'
+      *   INSTEAD OF PUBLISHING A LOW TEMP DRAGGED DOWN BY UNSENT
+      *   HOURS DEFAULTING TO ZERO.
+      *
+      *   600-EOJ-ROUTINE NOW ALSO SORTS THE RUN'S STATION RESULTS TWO
+      *   WAYS (SEE 660-PRINT-RANKING-REPORT) AND PRINTS A TOP-5
+      *   HOTTEST/COLDEST STATIONS LIST TO RANKRPT.TXT.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT WEATHER-FILE
+                ASSIGN TO 'WEATHER.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT REPORT-FILE
+                ASSIGN TO 'REPORTCGB.TXT'.
+
+            SELECT STATION-MASTER-FILE
+                ASSIGN TO 'STATMAST.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS SM-STATION-CODE
+                FILE STATUS IS WS-STAMAST-STATUS.
+
+            SELECT SUSPENSE-FILE
+                ASSIGN TO 'SUSPENSE.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT ADVISORY-FILE
+                ASSIGN TO 'ADVISORY.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT ADVISORY-PARM-FILE
+                ASSIGN TO 'ADVPARM.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-ADVPARM-STATUS.
+
+            SELECT CHECKPOINT-FILE
+                ASSIGN TO 'CHECKPOINT.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+            SELECT CSV-FILE
+                ASSIGN TO 'WEACSV.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT RANK-INPUT-FILE
+                ASSIGN TO 'RANKIN.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT RANK-SORT-FILE
+                ASSIGN TO 'SRTWORK.TMP'.
+
+            SELECT RANK-HIGH-FILE
+                ASSIGN TO 'RANKHIGH.TMP'
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT RANK-LOW-FILE
+                ASSIGN TO 'RANKLOW.TMP'
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT RANK-REPORT-FILE
+                ASSIGN TO 'RANKRPT.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD WEATHER-FILE
+          RECORD CONTAINS 131 CHARACTERS.
+
+       COPY WEAREC.
+
+       FD REPORT-FILE.
+
+       01 REPORT-ITEM PIC X(80).
+
+       FD STATION-MASTER-FILE
+          RECORD CONTAINS 30 CHARACTERS.
+
+       COPY STAREC.
+
+       FD SUSPENSE-FILE
+          RECORD CONTAINS 149 CHARACTERS.
+
+       COPY SUSPREC.
+
+       FD ADVISORY-FILE.
+
+       01 ADVISORY-ITEM PIC X(80).
+
+      *ONE-RECORD PARAMETER FILE THE DESK EDITS DIRECTLY TO MOVE THE
+      *FREEZE/HEAT ADVISORY LEVELS SEASONALLY, WITHOUT A RECOMPILE.
+
+       FD ADVISORY-PARM-FILE.
+
+       COPY ADVPARM.
+
+       FD CHECKPOINT-FILE.
+
+       01 CHECKPOINT-RECORD.
+           05 CHKPT-RECORDS-READ        PIC 9(6).
+           05 CHKPT-RECORDS-MATCHED     PIC 9(6).
+           05 CHKPT-RECORDS-REJECTED    PIC 9(6).
+           05 CHKPT-STATIONS-PROCESSED  PIC 9(6).
+           05 CHKPT-GRAND-HIGH-TEMP     PIC 9(3).
+           05 CHKPT-GRAND-LOW-TEMP      PIC 9(3).
+           05 CHKPT-GRAND-HIGH-STATION  PIC X(17).
+           05 CHKPT-GRAND-LOW-STATION   PIC X(17).
+           05 CHKPT-COMPLETE-FLAG       PIC X.
+              88 CHKPT-RUN-COMPLETE          VALUE 'Y'.
+
+       FD CSV-FILE.
+
+       01 CSV-ITEM PIC X(80).
+
+      *RANK-INPUT-FILE COLLECTS ONE RECORD PER PROCESSED STATION AS
+      *THE RUN GOES, THEN 660-PRINT-RANKING-REPORT SORTS IT TWO WAYS
+      *(HIGH DESCENDING, LOW ASCENDING) TO BUILD THE TOP-N LIST.
+
+       FD RANK-INPUT-FILE
+          RECORD CONTAINS 26 CHARACTERS.
+
+       01 RANK-INPUT-RECORD.
+           05 RANK-IN-STATION-CODE  PIC X(3).
+           05 RANK-IN-STATION-NAME  PIC X(17).
+           05 RANK-IN-HIGH-TEMP     PIC 9(3).
+           05 RANK-IN-LOW-TEMP      PIC 9(3).
+
+       SD RANK-SORT-FILE
+          RECORD CONTAINS 26 CHARACTERS.
+
+       01 RANK-SORT-RECORD.
+           05 RANK-SRT-STATION-CODE  PIC X(3).
+           05 RANK-SRT-STATION-NAME  PIC X(17).
+           05 RANK-SRT-HIGH-TEMP     PIC 9(3).
+           05 RANK-SRT-LOW-TEMP      PIC 9(3).
+
+       FD RANK-HIGH-FILE
+          RECORD CONTAINS 26 CHARACTERS.
+
+       01 RANK-HIGH-RECORD.
+           05 RANK-HI-STATION-CODE  PIC X(3).
+           05 RANK-HI-STATION-NAME  PIC X(17).
+           05 RANK-HI-HIGH-TEMP     PIC 9(3).
+           05 RANK-HI-LOW-TEMP      PIC 9(3).
+
+       FD RANK-LOW-FILE
+          RECORD CONTAINS 26 CHARACTERS.
+
+       01 RANK-LOW-RECORD.
+           05 RANK-LO-STATION-CODE  PIC X(3).
+           05 RANK-LO-STATION-NAME  PIC X(17).
+           05 RANK-LO-HIGH-TEMP     PIC 9(3).
+           05 RANK-LO-LOW-TEMP      PIC 9(3).
+
+       FD RANK-REPORT-FILE.
+
+       01 RANK-REPORT-ITEM PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 END-OF-FILE-FLAG  PIC X  VALUE SPACE.
+          88 MORE-RECORDS            VALUE 'Y'.
+          88 NO-MORE-RECORDS         VALUE 'N'.
+
+       01 WS-RECORD-STATUS-SWITCH  PIC X  VALUE SPACE.
+          88 WS-RECORD-OK                 VALUE 'Y'.
+          88 WS-RECORD-REJECTED           VALUE 'N'.
+
+       01 WS-RECORDS-READ         PIC 9(6)  VALUE ZERO.
+       01 WS-RECORDS-MATCHED      PIC 9(6)  VALUE ZERO.
+       01 WS-RECORDS-REJECTED     PIC 9(6)  VALUE ZERO.
+       01 WS-REJECT-PERCENT       PIC 999V99.
+       01 WS-REJECT-THRESHOLD-PCT PIC 999V99  VALUE 010.00.
+
+       01 WS-CURRENT-DATE   PIC 9(8).
+       01 WS-CURRENT-TIME   PIC 9(8).
+
+      *CHECKPOINT/RESTART CONTROLS FOR 300-READ-ROUTINE.
+
+       01 WS-CHECKPOINT-FILE-STATUS  PIC XX.
+       01 WS-CHECKPOINT-INTERVAL     PIC 9(6)  VALUE 000100.
+       01 WS-CHECKPOINT-TALLY        PIC 9(6)  VALUE ZERO.
+       01 WS-CHECKPOINT-COUNT        PIC 9(6)  VALUE ZERO.
+       01 WS-SKIP-COUNT              PIC 9(6)  VALUE ZERO.
+
+       01 WS-CHECKPOINT-EOF-FLAG  PIC X  VALUE SPACE.
+          88 CHECKPOINT-AT-END          VALUE 'Y'.
+
+      *THE STATION CODE/NAME TABLE IS LOADED FROM STATMAST.DAT AT
+      *200-HOUSEKEEPING TIME (SEE 220-LOAD-STATION-MASTER) RATHER
+      *THAN HARDCODED HERE, SO ADDING A STATION IS A STATMAINT RUN
+      *INSTEAD OF A RECOMPILE.
+
+       01 WS-STAMAST-STATUS   PIC XX.
+       01 WS-STATION-COUNT    PIC 9(3)  VALUE ZERO.
+
+       01 STATION-TABLE.
+           05  STATION-ITEM OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-STATION-COUNT
+                   INDEXED BY STATION-INDEX.
+               10  STATION-CODE     PIC X(3).
+               10  STATION-NAME     PIC X(17).
+
+       01 WS-STATION-MASTER-EOF-FLAG  PIC X  VALUE SPACE.
+          88 STATION-MASTER-AT-END        VALUE 'Y'.
+
+       01 WS-HIGH-TEMP     PIC 9(3).
+       01 WS-LOW-TEMP      PIC 9(3).
+       01 WS-HIGH-WIND     PIC 9(3).
+       01 WS-TOTAL-PRECIP  PIC 9(4)V9(2).
+
+      *A STATION HAS TO REPORT AT LEAST THIS MANY OF THE 12 HOURLY
+      *SLOTS BEFORE ITS HIGH/LOW IS TRUSTED -- FEWER THAN THAT AND
+      *TOO MANY UNSENT HOURS ARE DEFAULTING TO ZERO FOR THE HIGH/LOW
+      *TO MEAN ANYTHING, SO THE STATION IS SUSPENSED INSTEAD.
+
+       01 WS-MIN-POPULATED-SLOTS  PIC 99  VALUE 09.
+       01 WS-POPULATED-SLOTS      PIC 99  VALUE ZERO.
+
+      *THE DESK RESETS THESE SEASONALLY, SO THEY LIVE IN ADVPARM.TXT
+      *(LOADED BY 225-LOAD-ADVISORY-PARMS) INSTEAD OF BEING HARDCODED
+      *INTO THE IF-TEST.  IF THE PARAMETER FILE HASN'T BEEN SET UP YET
+      *THESE VALUES STAND AS THE DEFAULT.
+
+       01 WS-ADVPARM-STATUS  PIC XX.
+
+       01 WS-ADVISORY-THRESHOLDS.
+           05 WS-FREEZE-THRESHOLD  PIC 999  VALUE 032.
+           05 WS-HEAT-THRESHOLD    PIC 999  VALUE 090.
+
+       01 WS-ADVISORY-SWITCH  PIC X  VALUE SPACE.
+          88 WS-ADVISORY-RAISED         VALUE 'Y'.
+
+      *RUN-WIDE EXTREMES FOR THE GRAND-TOTAL TRAILER (SEE
+      *640-PRINT-GRAND-TOTAL-TRAILER).
+
+       01 WS-STATIONS-PROCESSED  PIC 9(6)  VALUE ZERO.
+       01 WS-GRAND-HIGH-TEMP     PIC 9(3)  VALUE ZERO.
+       01 WS-GRAND-LOW-TEMP      PIC 9(3)  VALUE 999.
+       01 WS-GRAND-HIGH-STATION  PIC X(17) VALUE SPACES.
+       01 WS-GRAND-LOW-STATION   PIC X(17) VALUE SPACES.
+
+       01 SUB-X  PIC 99.
+
+       01 HEADER-LINE.
+          05        PIC X(25) VALUE SPACES.
+          05        PIC X(25) VALUE '12 Hour Weather Summary'.
+
+       01 HEADER-LINE-2.
+          05        PIC X(31) VALUE 'Station'.
+          05        PIC X(9)  VALUE 'High'.
+          05        PIC X(8)  VALUE 'Low'.
+          05        PIC X(8)  VALUE 'Wind'.
+          05        PIC X(6)  VALUE 'Precip'.
+
+       01 DETAIL-LINE.
+          05 DETAIL-STATION-NAME  PIC X(17).
+          05                      PIC X(15)    VALUE SPACES.
+          05 DETAIL-HIGH-TEMP     PIC ZZ9.
+          05                      PIC X(5)     VALUE SPACES.
+          05 DETAIL-LOW-TEMP      PIC ZZ9.
+          05                      PIC X(5)     VALUE SPACES.
+          05 DETAIL-HIGH-WIND     PIC ZZ9.
+          05                      PIC X(5)     VALUE SPACES.
+          05 DETAIL-TOTAL-PRECIP  PIC ZZZ9.99.
+
+       01 CONTROL-TOTAL-LINE.
+          05        PIC X(6)  VALUE 'Read: '.
+          05 CTL-RECORDS-READ        PIC ZZZZZ9.
+          05        PIC X(4)  VALUE SPACES.
+          05        PIC X(9)  VALUE 'Matched: '.
+          05 CTL-RECORDS-MATCHED     PIC ZZZZZ9.
+          05        PIC X(4)  VALUE SPACES.
+          05        PIC X(10) VALUE 'Rejected: '.
+          05 CTL-RECORDS-REJECTED    PIC ZZZZZ9.
+          05        PIC X(29) VALUE SPACES.
+
+       01 REJECT-ALERT-LINE.
+          05        PIC X(48) VALUE
+              '*** ALERT: REJECT RATE OVER THRESHOLD ***'.
+
+       01 ADVISORY-LINE.
+          05 ADV-STATION-NAME  PIC X(17).
+          05                   PIC X(3)   VALUE SPACES.
+          05 ADV-HIGH-TEMP     PIC ZZ9.
+          05                   PIC X(3)   VALUE SPACES.
+          05 ADV-LOW-TEMP      PIC ZZ9.
+          05                   PIC X(3)   VALUE SPACES.
+          05 ADV-MESSAGE       PIC X(20).
+
+       01 GRAND-TOTAL-LINE-1.
+          05        PIC X(20) VALUE 'Stations Processed: '.
+          05 GT-STATIONS-PROCESSED  PIC ZZZZZ9.
+          05        PIC X(52) VALUE SPACES.
+
+       01 GRAND-TOTAL-LINE-2.
+          05        PIC X(13) VALUE 'Overall High:'.
+          05 GT-HIGH-TEMP           PIC ZZ9.
+          05        PIC X(3)  VALUE SPACES.
+          05 GT-HIGH-STATION        PIC X(17).
+          05        PIC X(3)  VALUE SPACES.
+          05        PIC X(12) VALUE 'Overall Low:'.
+          05 GT-LOW-TEMP            PIC ZZ9.
+          05        PIC X(3)  VALUE SPACES.
+          05 GT-LOW-STATION         PIC X(17).
+
+      *ONE OF THESE GOES TO WEACSV.TXT PER STATION SO THE CLIMATE-
+      *TRACKING DATABASE TEAM CAN LOAD IT DIRECTLY INSTEAD OF
+      *RE-KEYING NUMBERS OFF THE PRINTED REPORT.
+
+      *WORK FIELDS FOR 570-WRITE-CSV-EXTRACT.  THE STATION NAME IS
+      *STRUNG IN TRIMMED OF TRAILING SPACES (RATHER THAN MOVED INTO A
+      *FIXED PIC X(17) SLOT) SO A SHORT NAME DOESN'T LEAVE THE
+      *EXTRACT PADDED OUT TO THE COMMA -- THE CLIMATE-TRACKING LOAD
+      *JOB SPLITS ON COMMA AND DOESN'T EXPECT TRAILING BLANKS.
+
+       01 CSV-DETAIL-LINE.
+          05 CSV-STATION-CODE   PIC X(3).
+          05 CSV-HIGH-TEMP      PIC 999.
+          05 CSV-LOW-TEMP       PIC 999.
+
+      *CONTROLS FOR THE HOTTEST/COLDEST RANKING PASS IN
+      *660-PRINT-RANKING-REPORT.
+
+       01 WS-RANK-LIMIT      PIC 99  VALUE 05.
+       01 WS-RANK-COUNT      PIC 99  VALUE ZERO.
+       01 WS-RANK-EOF-FLAG   PIC X   VALUE SPACE.
+          88 WS-RANK-AT-END          VALUE 'Y'.
+
+       01 RANK-HOTTEST-HEADING.
+          05        PIC X(30) VALUE SPACES.
+          05        PIC X(20) VALUE 'Hottest Stations'.
+
+       01 RANK-COLDEST-HEADING.
+          05        PIC X(30) VALUE SPACES.
+          05        PIC X(20) VALUE 'Coldest Stations'.
+
+       01 RANK-DETAIL-LINE.
+          05 RANK-DTL-NUMBER        PIC Z9.
+          05                        PIC X(3)   VALUE SPACES.
+          05 RANK-DTL-STATION-NAME  PIC X(17).
+          05                        PIC X(3)   VALUE SPACES.
+          05 RANK-DTL-HIGH-TEMP     PIC ZZ9.
+          05                        PIC X(3)   VALUE SPACES.
+          05 RANK-DTL-LOW-TEMP      PIC ZZ9.
+
+
+
+       PROCEDURE DIVISION.
+
+       100-MAIN.
+
+           PERFORM 200-HOUSEKEEPING
+           PERFORM 300-READ-ROUTINE
+           PERFORM 600-EOJ-ROUTINE
+           STOP RUN
+
+          .
+
+       200-HOUSEKEEPING.
+
+           OPEN INPUT WEATHER-FILE
+           PERFORM 220-LOAD-STATION-MASTER
+           PERFORM 225-LOAD-ADVISORY-PARMS
+           PERFORM 230-LOAD-CHECKPOINT
+           PERFORM 235-OPEN-RUN-OUTPUT-FILES
+
+           IF WS-CHECKPOINT-COUNT = ZERO
+               PERFORM 700-PRINT-THE-HEADERS
+           END-IF
+
+          .
+
+       230-LOAD-CHECKPOINT.
+
+      *READS WHATEVER CHECKPOINT.TXT WAS LEFT BY THE PRIOR RUN.  A
+      *RUN THAT ENDED CLEANLY MARKS ITS LAST RECORD CHKPT-RUN-COMPLETE
+      *SO THIS RUN STARTS AT RECORD ONE.  A RUN THAT ABENDED LEAVES
+      *ITS LAST CHECKPOINT INCOMPLETE, SO THIS RUN SKIPS THE RECORDS
+      *THAT CHECKPOINT SAYS WERE ALREADY PROCESSED AND PICKS THE
+      *CONTROL TOTALS AND RUN-WIDE EXTREMES BACK UP WHERE THE PRIOR
+      *RUN LEFT THEM SO A RESTART DOESN'T LOSE OR DOUBLE-COUNT THOSE
+      *AGGREGATES.
+
+           MOVE ZERO  TO WS-CHECKPOINT-COUNT
+           MOVE SPACE TO WS-CHECKPOINT-EOF-FLAG
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = '00'
+               PERFORM UNTIL CHECKPOINT-AT-END
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CHECKPOINT-EOF-FLAG
+                       NOT AT END
+                           IF CHKPT-RUN-COMPLETE
+                               MOVE ZERO TO WS-CHECKPOINT-COUNT
+                           ELSE
+                               MOVE CHKPT-RECORDS-READ
+                                 TO WS-CHECKPOINT-COUNT
+                               MOVE CHKPT-RECORDS-MATCHED
+                                 TO WS-RECORDS-MATCHED
+                               MOVE CHKPT-RECORDS-REJECTED
+                                 TO WS-RECORDS-REJECTED
+                               MOVE CHKPT-STATIONS-PROCESSED
+                                 TO WS-STATIONS-PROCESSED
+                               MOVE CHKPT-GRAND-HIGH-TEMP
+                                 TO WS-GRAND-HIGH-TEMP
+                               MOVE CHKPT-GRAND-LOW-TEMP
+                                 TO WS-GRAND-LOW-TEMP
+                               MOVE CHKPT-GRAND-HIGH-STATION
+                                 TO WS-GRAND-HIGH-STATION
+                               MOVE CHKPT-GRAND-LOW-STATION
+                                 TO WS-GRAND-LOW-STATION
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           OPEN OUTPUT CHECKPOINT-FILE
+
+          .
+
+       235-OPEN-RUN-OUTPUT-FILES.
+
+      *A FRESH RUN (NO CHECKPOINT TO RESUME FROM) STARTS ALL THE
+      *DOWNSTREAM OUTPUTS OVER.  A RESTART EXTENDS THEM SO THE PRIOR
+      *RUN'S ALREADY-WRITTEN LINES FOR THE RECORDS THIS RUN IS ABOUT
+      *TO SKIP AREN'T DESTROYED BY AN OPEN OUTPUT TRUNCATING THE FILE.
+
+           IF WS-CHECKPOINT-COUNT > ZERO
+               OPEN EXTEND REPORT-FILE
+                           SUSPENSE-FILE
+                           ADVISORY-FILE
+                           CSV-FILE
+                           RANK-INPUT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+                           SUSPENSE-FILE
+                           ADVISORY-FILE
+                           CSV-FILE
+                           RANK-INPUT-FILE
+           END-IF
+
+          .
+
+       220-LOAD-STATION-MASTER.
+
+      *LOADS THE ACTIVE STATIONS FROM STATMAST.DAT INTO THE IN-MEMORY
+      *SEARCH TABLE.  IF THE MASTER HASN'T BEEN CREATED YET (FIRST
+      *RUN BEFORE STATMAINT HAS SEEDED IT) THE TABLE IS LEFT EMPTY
+      *AND EVERY RECORD WILL FALL THROUGH TO "NOT FOUND".
+
+           MOVE ZERO  TO WS-STATION-COUNT
+           MOVE SPACE TO WS-STATION-MASTER-EOF-FLAG
+
+           OPEN INPUT STATION-MASTER-FILE
+           IF WS-STAMAST-STATUS = '00'
+               PERFORM UNTIL STATION-MASTER-AT-END
+                   READ STATION-MASTER-FILE NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-STATION-MASTER-EOF-FLAG
+                       NOT AT END
+                           IF SM-ACTIVE
+                              AND WS-STATION-COUNT < 200
+                               ADD 1 TO WS-STATION-COUNT
+                               MOVE SM-STATION-CODE
+                                 TO STATION-CODE(WS-STATION-COUNT)
+                               MOVE SM-STATION-NAME
+                                 TO STATION-NAME(WS-STATION-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STATION-MASTER-FILE
+           END-IF
+
+          .
+
+       225-LOAD-ADVISORY-PARMS.
+
+      *READS THE DESK'S CURRENT FREEZE/HEAT LEVELS AND HOURLY-
+      *COMPLETENESS MINIMUM FROM ADVPARM.TXT.  IF THE FILE HASN'T
+      *BEEN SET UP YET THE VALUE-CLAUSE DEFAULTS ABOVE ARE LEFT
+      *STANDING.
+
+           OPEN INPUT ADVISORY-PARM-FILE
+           IF WS-ADVPARM-STATUS = '00'
+               READ ADVISORY-PARM-FILE
+                   NOT AT END
+                       MOVE APARM-FREEZE-THRESHOLD
+                         TO WS-FREEZE-THRESHOLD
+                       MOVE APARM-HEAT-THRESHOLD
+                         TO WS-HEAT-THRESHOLD
+                       MOVE APARM-MIN-POPULATED-SLOTS
+                         TO WS-MIN-POPULATED-SLOTS
+               END-READ
+               CLOSE ADVISORY-PARM-FILE
+           END-IF
+
+          .
+
+       300-READ-ROUTINE.
+
+           MOVE WS-CHECKPOINT-COUNT TO WS-RECORDS-READ
+
+           IF WS-CHECKPOINT-COUNT > ZERO
+               PERFORM 305-SKIP-CHECKPOINTED-RECORDS
+                    VARYING WS-SKIP-COUNT FROM 1 BY 1
+                      UNTIL WS-SKIP-COUNT > WS-CHECKPOINT-COUNT
+                         OR NO-MORE-RECORDS
+           END-IF
+
+           PERFORM UNTIL NO-MORE-RECORDS
+           READ WEATHER-FILE
+               AT END
+                   MOVE 'N' TO END-OF-FILE-FLAG
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   ADD 1 TO WS-CHECKPOINT-TALLY
+                   PERFORM 400-SEARCH-ROUTINE
+                   IF WS-CHECKPOINT-TALLY >= WS-CHECKPOINT-INTERVAL
+                       PERFORM 320-WRITE-CHECKPOINT
+                       MOVE ZERO TO WS-CHECKPOINT-TALLY
+                   END-IF
+            END-READ
+            END-PERFORM
+          .
+
+       305-SKIP-CHECKPOINTED-RECORDS.
+
+      *ADVANCES PAST A RECORD ALREADY PROCESSED BY A PRIOR RUN
+      *WITHOUT REPROCESSING IT -- WEATHER-FILE IS LINE SEQUENTIAL SO
+      *THIS IS THE ONLY WAY TO GET BACK TO THE RESTART POINT.
+
+           READ WEATHER-FILE
+               AT END
+                   MOVE 'N' TO END-OF-FILE-FLAG
+           END-READ
+
+          .
+
+       320-WRITE-CHECKPOINT.
+
+           MOVE WS-RECORDS-READ        TO CHKPT-RECORDS-READ
+           MOVE WS-RECORDS-MATCHED     TO CHKPT-RECORDS-MATCHED
+           MOVE WS-RECORDS-REJECTED    TO CHKPT-RECORDS-REJECTED
+           MOVE WS-STATIONS-PROCESSED  TO CHKPT-STATIONS-PROCESSED
+           MOVE WS-GRAND-HIGH-TEMP     TO CHKPT-GRAND-HIGH-TEMP
+           MOVE WS-GRAND-LOW-TEMP      TO CHKPT-GRAND-LOW-TEMP
+           MOVE WS-GRAND-HIGH-STATION  TO CHKPT-GRAND-HIGH-STATION
+           MOVE WS-GRAND-LOW-STATION   TO CHKPT-GRAND-LOW-STATION
+           MOVE 'N' TO CHKPT-COMPLETE-FLAG
+           WRITE CHECKPOINT-RECORD
+
+          .
+
+       400-SEARCH-ROUTINE.
+
+      * USE THE TABLE TO LOOKUP THE STATION NAME.  CODE A SEARCH WITH
+      * AN INDEX.  IF THE TABLE NAME CAN'T BE FOUND PUT ERROR IN THE
+      * NAME FIELD FOR THE STATION AND DIVERT THE RECORD TO SUSPENSE.
+      * IF A NAME IS FOUND MOVE IT TO THE DETAIL LINE
+
+           MOVE 'N' TO WS-RECORD-STATUS-SWITCH
+
+           SET STATION-INDEX TO 1
+           SEARCH STATION-ITEM
+           AT END MOVE 'NOT FOUND'TO DETAIL-STATION-NAME
+               ADD 1 TO WS-RECORDS-REJECTED
+               PERFORM 560-WRITE-SUSPENSE-NOT-FOUND
+
+           WHEN WI-WEATHER-STATION = STATION-CODE(STATION-INDEX)
+               MOVE STATION-NAME(STATION-INDEX) TO DETAIL-STATION-NAME
+               MOVE 'Y' TO WS-RECORD-STATUS-SWITCH
+
+      *    ^^^
+      *    COMPARES INPUT WEATHER STATION TO THE INDEX WE MADE
+      *    AND MOVES THE CORRESPONDING NAME TO DETAIL-LINE
+
+           IF WS-RECORD-OK
+
+               MOVE ZERO TO WS-POPULATED-SLOTS
+               PERFORM 495-COUNT-POPULATED-SLOT
+                    VARYING SUB-X FROM 1 BY 1
+                      UNTIL SUB-X > 12
+
+               IF WS-POPULATED-SLOTS < WS-MIN-POPULATED-SLOTS
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   PERFORM 562-WRITE-SUSPENSE-INCOMPLETE
+               ELSE
+                   ADD 1 TO WS-RECORDS-MATCHED
+
+                   MOVE ZERO TO WS-HIGH-TEMP
+                   MOVE 999  TO WS-LOW-TEMP
+                   MOVE ZERO TO WS-HIGH-WIND
+                   MOVE ZERO TO WS-TOTAL-PRECIP
+
+      * FINDS THE HIGH AND LOW TEMPERATURES, HIGH WIND, AND TOTAL
+      * PRECIPITATION FOR THE DAY
+
+                   PERFORM 500-FIND-THE-HI-AND-LO
+                        VARYING SUB-X FROM 1 BY 1
+                          UNTIL SUB-X > 12
+
+                   MOVE WS-HIGH-TEMP    TO DETAIL-HIGH-TEMP
+                   MOVE WS-LOW-TEMP     TO DETAIL-LOW-TEMP
+                   MOVE WS-HIGH-WIND    TO DETAIL-HIGH-WIND
+                   MOVE WS-TOTAL-PRECIP TO DETAIL-TOTAL-PRECIP
+
+                   WRITE REPORT-ITEM FROM DETAIL-LINE
+                       AFTER ADVANCING 1 LINE
+
+                   PERFORM 510-CHECK-ADVISORY-THRESHOLDS
+                   PERFORM 520-UPDATE-GRAND-TOTALS
+                   PERFORM 570-WRITE-CSV-EXTRACT
+                   PERFORM 572-WRITE-RANK-INPUT
+               END-IF
+
+           END-IF
+          .
+
+       495-COUNT-POPULATED-SLOT.
+
+      *A ZERO READING IN AN HOURLY SLOT MEANS THE PARTNER FEED NEVER
+      *REPORTED THAT HOUR (SHORT LINE SEQUENTIAL RECORDS DEFAULT TO
+      *ZERO), NOT THAT THE TEMPERATURE WAS ACTUALLY ZERO.
+
+           IF WI-WEATHER-ARRAY(SUB-X) > ZERO
+               ADD 1 TO WS-POPULATED-SLOTS
+           END-IF
+
+          .
+
+       570-WRITE-CSV-EXTRACT.
+
+      *ONE CSV RECORD PER STATION FOR THE CLIMATE-TRACKING DATABASE
+      *TEAM'S LOAD JOB.
+
+           MOVE WI-WEATHER-STATION  TO CSV-STATION-CODE
+           MOVE WS-HIGH-TEMP        TO CSV-HIGH-TEMP
+           MOVE WS-LOW-TEMP         TO CSV-LOW-TEMP
+
+           MOVE SPACES TO CSV-ITEM
+           STRING CSV-STATION-CODE                  DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  FUNCTION TRIM(DETAIL-STATION-NAME)
+                                                     DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  CSV-HIGH-TEMP                     DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  CSV-LOW-TEMP                      DELIMITED BY SIZE
+             INTO CSV-ITEM
+           END-STRING
+
+           WRITE CSV-ITEM
+
+          .
+
+       572-WRITE-RANK-INPUT.
+
+      *ONE RECORD PER STATION FOR THE HOTTEST/COLDEST RANKING PASS
+      *IN 660-PRINT-RANKING-REPORT.
+
+           MOVE WI-WEATHER-STATION  TO RANK-IN-STATION-CODE
+           MOVE DETAIL-STATION-NAME TO RANK-IN-STATION-NAME
+           MOVE WS-HIGH-TEMP        TO RANK-IN-HIGH-TEMP
+           MOVE WS-LOW-TEMP         TO RANK-IN-LOW-TEMP
+
+           WRITE RANK-INPUT-RECORD
+
+          .
+
+       520-UPDATE-GRAND-TOTALS.
+
+      *KEEPS THE RUN-WIDE HIGH/LOW SO 640-PRINT-GRAND-TOTAL-TRAILER
+      *CAN REPORT THE HEADLINE NUMBERS WITHOUT RESCANNING THE REPORT.
+
+           ADD 1 TO WS-STATIONS-PROCESSED
+
+           IF WS-HIGH-TEMP >= WS-GRAND-HIGH-TEMP
+               MOVE WS-HIGH-TEMP        TO WS-GRAND-HIGH-TEMP
+               MOVE DETAIL-STATION-NAME TO WS-GRAND-HIGH-STATION
+           END-IF
+
+           IF WS-LOW-TEMP <= WS-GRAND-LOW-TEMP
+               MOVE WS-LOW-TEMP         TO WS-GRAND-LOW-TEMP
+               MOVE DETAIL-STATION-NAME TO WS-GRAND-LOW-STATION
+           END-IF
+
+          .
+
+       510-CHECK-ADVISORY-THRESHOLDS.
+
+      *FLAGS A STATION WHOSE DAY CROSSED A FREEZE OR HEAT THRESHOLD.
+      *THE THRESHOLDS THEMSELVES LIVE IN WS-ADVISORY-THRESHOLDS SO
+      *THE DESK CAN CHANGE THEM SEASONALLY WITHOUT A RECOMPILE.
+
+           MOVE SPACE TO WS-ADVISORY-SWITCH
+
+           IF WS-LOW-TEMP <= WS-FREEZE-THRESHOLD
+               MOVE DETAIL-STATION-NAME TO ADV-STATION-NAME
+               MOVE WS-HIGH-TEMP        TO ADV-HIGH-TEMP
+               MOVE WS-LOW-TEMP         TO ADV-LOW-TEMP
+               MOVE 'FREEZE WARNING'    TO ADV-MESSAGE
+               WRITE ADVISORY-ITEM FROM ADVISORY-LINE
+                   AFTER ADVANCING 1 LINE
+               MOVE 'Y' TO WS-ADVISORY-SWITCH
+           END-IF
+
+           IF WS-HIGH-TEMP >= WS-HEAT-THRESHOLD
+               MOVE DETAIL-STATION-NAME TO ADV-STATION-NAME
+               MOVE WS-HIGH-TEMP        TO ADV-HIGH-TEMP
+               MOVE WS-LOW-TEMP         TO ADV-LOW-TEMP
+               MOVE 'HEAT ADVISORY'     TO ADV-MESSAGE
+               WRITE ADVISORY-ITEM FROM ADVISORY-LINE
+                   AFTER ADVANCING 1 LINE
+               MOVE 'Y' TO WS-ADVISORY-SWITCH
+           END-IF
+
+          .
+
+       560-WRITE-SUSPENSE-NOT-FOUND.
+
+           PERFORM 561-FILL-SUSPENSE-ITEM
+
+           MOVE 'NF' TO SUSP-REASON-CODE
+
+           PERFORM 565-STAMP-AND-WRITE-SUSPENSE
+
+          .
+
+       562-WRITE-SUSPENSE-INCOMPLETE.
+
+      *THE STATION CODE MATCHED, BUT FEWER THAN WS-MIN-POPULATED-
+      *SLOTS OF THE 12 HOURLY READINGS CAME IN, SO THE DAY GOES TO
+      *SUSPENSE FOR MANUAL CORRECTION INSTEAD OF PUBLISHING A
+      *MISLEADING HIGH/LOW.
+
+           PERFORM 561-FILL-SUSPENSE-ITEM
+
+           MOVE 'IC' TO SUSP-REASON-CODE
+
+           PERFORM 565-STAMP-AND-WRITE-SUSPENSE
+
+          .
+
+       561-FILL-SUSPENSE-ITEM.
+
+           MOVE WI-WEATHER-STATION TO SUSP-STATION-CODE
+           MOVE WI-WEATHER-YEAR    TO SUSP-YEAR
+           MOVE WI-WEATHER-MONTH   TO SUSP-MONTH
+           MOVE WI-WEATHER-DAY     TO SUSP-DAY
+
+           PERFORM 566-COPY-RAW-ARRAYS
+                VARYING SUB-X FROM 1 BY 1
+                  UNTIL SUB-X > 12
+
+          .
+
+       565-STAMP-AND-WRITE-SUSPENSE.
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-DATE TO SUSP-TS-DATE
+           MOVE WS-CURRENT-TIME TO SUSP-TS-TIME
+
+           WRITE SUSPENSE-ITEM
+
+          .
+
+       566-COPY-RAW-ARRAYS.
+
+           MOVE WI-WEATHER-ARRAY(SUB-X) TO SUSP-RAW-TEMP(SUB-X)
+           MOVE WI-WIND-ARRAY(SUB-X)    TO SUSP-RAW-WIND(SUB-X)
+           MOVE WI-PRECIP-ARRAY(SUB-X)  TO SUSP-RAW-PRECIP(SUB-X)
+
+          .
+
+       500-FIND-THE-HI-AND-LO.
+      *CODE FOR FINDING THE HIGH AND LOW TEMP, HIGH WIND, AND
+      *TOTAL PRECIPITATION HERE
+
+      **** FOUR STATEMENTS ****
+
+      *    HIGH TEMP
+           IF WI-WEATHER-ARRAY(SUB-X) >= WS-HIGH-TEMP
+               MOVE WI-WEATHER-ARRAY(SUB-X) TO WS-HIGH-TEMP
+           END-IF
+
+      *    LOW TEMP
+           IF WI-WEATHER-ARRAY(SUB-X) <= WS-LOW-TEMP
+               MOVE WI-WEATHER-ARRAY(SUB-X) TO WS-LOW-TEMP
+           END-IF
+
+      *    HIGH WIND
+           IF WI-WIND-ARRAY(SUB-X) >= WS-HIGH-WIND
+               MOVE WI-WIND-ARRAY(SUB-X) TO WS-HIGH-WIND
+           END-IF
+
+      *    TOTAL PRECIPITATION
+           ADD WI-PRECIP-ARRAY(SUB-X) TO WS-TOTAL-PRECIP
+
+          .
+
+       600-EOJ-ROUTINE.
+
+           PERFORM 640-PRINT-GRAND-TOTAL-TRAILER
+           PERFORM 650-PRINT-CONTROL-TOTALS
+           PERFORM 630-CLOSE-OUT-CHECKPOINT
+
+           CLOSE WEATHER-FILE
+                 REPORT-FILE
+                 SUSPENSE-FILE
+                 ADVISORY-FILE
+                 CHECKPOINT-FILE
+                 CSV-FILE
+                 RANK-INPUT-FILE
+
+           PERFORM 660-PRINT-RANKING-REPORT
+
+          .
+
+       660-PRINT-RANKING-REPORT.
+
+      *SORTS THE STATIONS COLLECTED IN RANK-INPUT-FILE TWO WAYS AND
+      *PRINTS A TOP-N LIST OF EACH TO RANKRPT.TXT SO THE DAILY
+      *BRIEFING DOESN'T HAVE TO SCAN THE WHOLE DETAIL REPORT.
+
+           OPEN OUTPUT RANK-REPORT-FILE
+
+           SORT RANK-SORT-FILE
+               ON DESCENDING KEY RANK-SRT-HIGH-TEMP
+               USING RANK-INPUT-FILE
+               GIVING RANK-HIGH-FILE
+
+           WRITE RANK-REPORT-ITEM FROM RANK-HOTTEST-HEADING
+               AFTER ADVANCING 2 LINES
+
+           MOVE SPACE TO WS-RANK-EOF-FLAG
+           MOVE ZERO  TO WS-RANK-COUNT
+
+           OPEN INPUT RANK-HIGH-FILE
+           PERFORM 662-PRINT-ONE-HIGH-RANK
+               UNTIL WS-RANK-AT-END OR WS-RANK-COUNT >= WS-RANK-LIMIT
+           CLOSE RANK-HIGH-FILE
+
+           SORT RANK-SORT-FILE
+               ON ASCENDING KEY RANK-SRT-LOW-TEMP
+               USING RANK-INPUT-FILE
+               GIVING RANK-LOW-FILE
+
+           WRITE RANK-REPORT-ITEM FROM RANK-COLDEST-HEADING
+               AFTER ADVANCING 2 LINES
+
+           MOVE SPACE TO WS-RANK-EOF-FLAG
+           MOVE ZERO  TO WS-RANK-COUNT
+
+           OPEN INPUT RANK-LOW-FILE
+           PERFORM 664-PRINT-ONE-LOW-RANK
+               UNTIL WS-RANK-AT-END OR WS-RANK-COUNT >= WS-RANK-LIMIT
+           CLOSE RANK-LOW-FILE
+
+           CLOSE RANK-REPORT-FILE
+
+          .
+
+       662-PRINT-ONE-HIGH-RANK.
+
+           READ RANK-HIGH-FILE
+               AT END
+                   MOVE 'Y' TO WS-RANK-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-RANK-COUNT
+                   MOVE WS-RANK-COUNT       TO RANK-DTL-NUMBER
+                   MOVE RANK-HI-STATION-NAME TO RANK-DTL-STATION-NAME
+                   MOVE RANK-HI-HIGH-TEMP    TO RANK-DTL-HIGH-TEMP
+                   MOVE RANK-HI-LOW-TEMP     TO RANK-DTL-LOW-TEMP
+                   WRITE RANK-REPORT-ITEM FROM RANK-DETAIL-LINE
+                       AFTER ADVANCING 1 LINE
+           END-READ
+
+          .
+
+       664-PRINT-ONE-LOW-RANK.
+
+           READ RANK-LOW-FILE
+               AT END
+                   MOVE 'Y' TO WS-RANK-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-RANK-COUNT
+                   MOVE WS-RANK-COUNT       TO RANK-DTL-NUMBER
+                   MOVE RANK-LO-STATION-NAME TO RANK-DTL-STATION-NAME
+                   MOVE RANK-LO-HIGH-TEMP    TO RANK-DTL-HIGH-TEMP
+                   MOVE RANK-LO-LOW-TEMP     TO RANK-DTL-LOW-TEMP
+                   WRITE RANK-REPORT-ITEM FROM RANK-DETAIL-LINE
+                       AFTER ADVANCING 1 LINE
+           END-READ
+
+          .
+
+       640-PRINT-GRAND-TOTAL-TRAILER.
+
+      *HEADLINE NUMBERS FOR WHOEVER READS REPORTCGB.TXT -- HOW MANY
+      *STATIONS RAN THROUGH, AND WHICH ONE HIT EACH EXTREME.
+
+           MOVE WS-STATIONS-PROCESSED TO GT-STATIONS-PROCESSED
+
+           WRITE REPORT-ITEM FROM GRAND-TOTAL-LINE-1
+               AFTER ADVANCING 2 LINES
+
+           MOVE WS-GRAND-HIGH-TEMP    TO GT-HIGH-TEMP
+           MOVE WS-GRAND-HIGH-STATION TO GT-HIGH-STATION
+           MOVE WS-GRAND-LOW-TEMP     TO GT-LOW-TEMP
+           MOVE WS-GRAND-LOW-STATION  TO GT-LOW-STATION
+
+           WRITE REPORT-ITEM FROM GRAND-TOTAL-LINE-2
+               AFTER ADVANCING 1 LINE
+
+          .
+
+       630-CLOSE-OUT-CHECKPOINT.
+
+      *THIS RUN REACHED EOJ CLEANLY, SO THE NEXT RUN SHOULD START
+      *OVER AT RECORD ONE INSTEAD OF SKIPPING ANYTHING.  THE
+      *AGGREGATES ARE FILLED IN FOR THE RECORD BUT ARE IGNORED ON
+      *LOAD WHENEVER CHKPT-RUN-COMPLETE IS SET.
+
+           MOVE WS-RECORDS-READ        TO CHKPT-RECORDS-READ
+           MOVE WS-RECORDS-MATCHED     TO CHKPT-RECORDS-MATCHED
+           MOVE WS-RECORDS-REJECTED    TO CHKPT-RECORDS-REJECTED
+           MOVE WS-STATIONS-PROCESSED  TO CHKPT-STATIONS-PROCESSED
+           MOVE WS-GRAND-HIGH-TEMP     TO CHKPT-GRAND-HIGH-TEMP
+           MOVE WS-GRAND-LOW-TEMP      TO CHKPT-GRAND-LOW-TEMP
+           MOVE WS-GRAND-HIGH-STATION  TO CHKPT-GRAND-HIGH-STATION
+           MOVE WS-GRAND-LOW-STATION   TO CHKPT-GRAND-LOW-STATION
+           MOVE 'Y' TO CHKPT-COMPLETE-FLAG
+           WRITE CHECKPOINT-RECORD
+
+          .
+
+       650-PRINT-CONTROL-TOTALS.
+
+           MOVE WS-RECORDS-READ       TO CTL-RECORDS-READ
+           MOVE WS-RECORDS-MATCHED    TO CTL-RECORDS-MATCHED
+           MOVE WS-RECORDS-REJECTED   TO CTL-RECORDS-REJECTED
+
+           WRITE REPORT-ITEM FROM CONTROL-TOTAL-LINE
+               AFTER ADVANCING 2 LINES
+
+           IF WS-RECORDS-READ > ZERO
+               COMPUTE WS-REJECT-PERCENT =
+                   (WS-RECORDS-REJECTED * 100) / WS-RECORDS-READ
+               IF WS-REJECT-PERCENT > WS-REJECT-THRESHOLD-PCT
+                   WRITE REPORT-ITEM FROM REJECT-ALERT-LINE
+                       AFTER ADVANCING 1 LINE
+               END-IF
+           END-IF
+
+          .
+       700-PRINT-THE-HEADERS.
+           WRITE REPORT-ITEM FROM HEADER-LINE
+           AFTER ADVANCING 2 LINES
+           WRITE REPORT-ITEM FROM HEADER-LINE-2
+           AFTER ADVANCING 2 LINES
+          .
+
+
