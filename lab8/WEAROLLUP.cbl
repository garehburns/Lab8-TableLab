@@ -0,0 +1,321 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WEAROLLUP.
+       AUTHOR.        GARRETT BURNS.
+      ******************************************************************
+      *        CS370           TABLE LAB - MONTHLY WEATHER ROLLUP
+      *
+      *   TABLELAB REPORTS ONE DAY AT A TIME.  THIS PROGRAM ACCUMULATES
+      *   A MONTH'S WORTH OF DAILY WEATHER.TXT FEEDS -- ONE RECORD PER
+      *   STATION PER DAY, SORTED BY STATION CODE THEN DATE -- AND
+      *   ROLLS THEM UP INTO A SINGLE MONTHLY HIGH/LOW PER STATION,
+      *   INCLUDING WHICH DAY EACH EXTREME HAPPENED, SO THE WEATHER
+      *   DESK CAN ANSWER "WHAT WAS THE HOTTEST DAY THIS MONTH AT ORD"
+      *   WITHOUT FLIPPING THROUGH A STACK OF DAILY PRINTOUTS.
+      *
+      *   THE CONTROL BREAK ON STATION CODE FOLLOWS THE SAME PATTERN
+      *   TABLELAB'S 400-SEARCH-ROUTINE USES TO PROCESS ONE STATION AT
+      *   A TIME, EXTENDED ACROSS MULTIPLE DAILY RECORDS PER STATION.
+      *
+      *   MONTHLYW.TXT MUST BE SORTED BY WI-WEATHER-STATION (MAJOR)
+      *   AND WI-WEATHER-DATE (MINOR) BEFORE THIS PROGRAM RUNS.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT WEATHER-FILE
+                ASSIGN TO 'MONTHLYW.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT ROLLUP-REPORT-FILE
+                ASSIGN TO 'ROLLUPRPT.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT ADVISORY-PARM-FILE
+                ASSIGN TO 'ADVPARM.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-ADVPARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD WEATHER-FILE
+          RECORD CONTAINS 131 CHARACTERS.
+
+       COPY WEAREC.
+
+       FD ROLLUP-REPORT-FILE.
+
+       01 ROLLUP-REPORT-ITEM PIC X(80).
+
+      *SHARED WITH TABLELAB SO THE HOURLY-COMPLETENESS MINIMUM CAN'T
+      *DRIFT BETWEEN THE TWO PROGRAMS -- SEE COPY ADVPARM.
+
+       FD ADVISORY-PARM-FILE.
+
+       COPY ADVPARM.
+
+       WORKING-STORAGE SECTION.
+
+       01 END-OF-FILE-FLAG  PIC X  VALUE SPACE.
+          88 MORE-RECORDS            VALUE 'Y'.
+          88 NO-MORE-RECORDS         VALUE 'N'.
+
+       01 WS-FIRST-RECORD-SWITCH  PIC X  VALUE 'Y'.
+          88 WS-FIRST-RECORD             VALUE 'Y'.
+
+       01 WS-PRIOR-STATION       PIC X(3)  VALUE SPACES.
+
+       01 WS-MONTH-HIGH-TEMP     PIC 9(3)  VALUE ZERO.
+       01 WS-MONTH-HIGH-DATE     PIC 9(8)  VALUE ZERO.
+       01 WS-MONTH-LOW-TEMP      PIC 9(3)  VALUE 999.
+       01 WS-MONTH-LOW-DATE      PIC 9(8)  VALUE ZERO.
+       01 WS-MONTH-DAY-COUNT     PIC 9(4)  VALUE ZERO.
+
+       01 WS-DAY-HIGH-TEMP       PIC 9(3).
+       01 WS-DAY-LOW-TEMP        PIC 9(3).
+       01 SUB-X                  PIC 99.
+
+       01 WS-STATIONS-ROLLED-UP  PIC 9(4)  VALUE ZERO.
+
+      *A DAY HAS TO REPORT AT LEAST THIS MANY OF THE 12 HOURLY SLOTS
+      *BEFORE IT'S TRUSTED ENOUGH TO FOLD INTO THE MONTH'S HIGH/LOW --
+      *THE SAME GUARD TABLELAB APPLIES BEFORE PUBLISHING A DAILY
+      *HIGH/LOW, SO A SHORT DAY THAT TABLELAB WOULD HAVE SUSPENSED
+      *DOESN'T SNEAK BACK IN HERE AND DRAG THE MONTH'S LOW DOWN TO A
+      *BOGUS READING.  THE MINIMUM ITSELF IS LOADED FROM ADVPARM.TXT
+      *(SEE 225-LOAD-ADVISORY-PARMS) SO IT STAYS IN STEP WITH THE
+      *SAME MINIMUM TABLELAB USES INSTEAD OF DRIFTING OUT OF SYNC AS
+      *TWO SEPARATE HARDCODED LITERALS.
+
+       01 WS-ADVPARM-STATUS       PIC XX.
+       01 WS-MIN-POPULATED-SLOTS  PIC 99  VALUE 09.
+       01 WS-POPULATED-SLOTS      PIC 99  VALUE ZERO.
+       01 WS-DAYS-SKIPPED         PIC 9(4)  VALUE ZERO.
+
+       01 HEADER-LINE-1.
+          05        PIC X(25) VALUE SPACES.
+          05        PIC X(30) VALUE 'Monthly Weather Rollup Report'.
+
+       01 HEADER-LINE-2.
+          05        PIC X(10) VALUE 'Station'.
+          05        PIC X(10) VALUE 'Days'.
+          05        PIC X(10) VALUE 'High'.
+          05        PIC X(12) VALUE 'High Date'.
+          05        PIC X(10) VALUE 'Low'.
+          05        PIC X(12) VALUE 'Low Date'.
+
+       01 ROLLUP-DETAIL-LINE.
+          05 RUD-STATION-CODE    PIC X(3).
+          05                     PIC X(7)  VALUE SPACES.
+          05 RUD-DAY-COUNT       PIC ZZZ9.
+          05                     PIC X(6)  VALUE SPACES.
+          05 RUD-HIGH-TEMP       PIC ZZ9.
+          05                     PIC X(5)  VALUE SPACES.
+          05 RUD-HIGH-DATE       PIC 9(8).
+          05                     PIC X(4)  VALUE SPACES.
+          05 RUD-LOW-TEMP        PIC ZZ9.
+          05                     PIC X(5)  VALUE SPACES.
+          05 RUD-LOW-DATE        PIC 9(8).
+
+       01 ROLLUP-TRAILER-LINE.
+          05        PIC X(11) VALUE 'Stations: '.
+          05 RUT-STATIONS-ROLLED-UP  PIC ZZZ9.
+          05        PIC X(4)  VALUE SPACES.
+          05        PIC X(22) VALUE 'Days skipped (short: '.
+          05 RUT-DAYS-SKIPPED        PIC ZZZ9.
+
+
+
+       PROCEDURE DIVISION.
+
+       100-MAIN.
+
+           PERFORM 200-HOUSEKEEPING
+           PERFORM 300-READ-ROUTINE
+           PERFORM 600-EOJ-ROUTINE
+           STOP RUN
+
+          .
+
+       200-HOUSEKEEPING.
+
+           OPEN INPUT WEATHER-FILE
+                OUTPUT ROLLUP-REPORT-FILE
+           PERFORM 225-LOAD-ADVISORY-PARMS
+           PERFORM 700-PRINT-THE-HEADERS
+
+          .
+
+       225-LOAD-ADVISORY-PARMS.
+
+      *READS THE DESK'S CURRENT HOURLY-COMPLETENESS MINIMUM FROM
+      *ADVPARM.TXT.  IF THE FILE HASN'T BEEN SET UP YET THE VALUE-
+      *CLAUSE DEFAULT ABOVE IS LEFT STANDING.
+
+           OPEN INPUT ADVISORY-PARM-FILE
+           IF WS-ADVPARM-STATUS = '00'
+               READ ADVISORY-PARM-FILE
+                   NOT AT END
+                       MOVE APARM-MIN-POPULATED-SLOTS
+                         TO WS-MIN-POPULATED-SLOTS
+               END-READ
+               CLOSE ADVISORY-PARM-FILE
+           END-IF
+
+          .
+
+       300-READ-ROUTINE.
+
+           PERFORM UNTIL NO-MORE-RECORDS
+           READ WEATHER-FILE
+               AT END
+                   MOVE 'N' TO END-OF-FILE-FLAG
+               NOT AT END
+                   PERFORM 400-CONTROL-BREAK-ROUTINE
+            END-READ
+            END-PERFORM
+
+          .
+
+       400-CONTROL-BREAK-ROUTINE.
+
+      *WHEN THE STATION CODE CHANGES FROM ONE RECORD TO THE NEXT, THE
+      *PRIOR STATION'S MONTH IS COMPLETE -- PRINT IT AND START A NEW
+      *ACCUMULATION.  THIS IS THE SAME BREAK-ON-CHANGE-OF-KEY IDEA
+      *400-SEARCH-ROUTINE USES IN TABLELAB, JUST DRIVEN OFF SEVERAL
+      *RECORDS FOR THE SAME STATION INSTEAD OF ONE.
+
+           IF WS-FIRST-RECORD
+               PERFORM 420-START-NEW-STATION
+           ELSE
+               IF WI-WEATHER-STATION NOT = WS-PRIOR-STATION
+                   PERFORM 500-PRINT-STATION-ROLLUP
+                   PERFORM 420-START-NEW-STATION
+               END-IF
+           END-IF
+
+           PERFORM 450-ROLL-UP-ONE-DAY
+
+          .
+
+       420-START-NEW-STATION.
+
+           MOVE 'N'              TO WS-FIRST-RECORD-SWITCH
+           MOVE WI-WEATHER-STATION TO WS-PRIOR-STATION
+           MOVE ZERO              TO WS-MONTH-HIGH-TEMP
+           MOVE ZERO              TO WS-MONTH-HIGH-DATE
+           MOVE 999               TO WS-MONTH-LOW-TEMP
+           MOVE ZERO              TO WS-MONTH-LOW-DATE
+           MOVE ZERO              TO WS-MONTH-DAY-COUNT
+
+          .
+
+       450-ROLL-UP-ONE-DAY.
+
+           MOVE ZERO TO WS-POPULATED-SLOTS
+           PERFORM 495-COUNT-POPULATED-SLOT
+                VARYING SUB-X FROM 1 BY 1
+                  UNTIL SUB-X > 12
+
+           IF WS-POPULATED-SLOTS < WS-MIN-POPULATED-SLOTS
+               ADD 1 TO WS-DAYS-SKIPPED
+           ELSE
+               ADD 1 TO WS-MONTH-DAY-COUNT
+
+               MOVE ZERO TO WS-DAY-HIGH-TEMP
+               MOVE 999  TO WS-DAY-LOW-TEMP
+
+               PERFORM 460-FIND-DAY-HI-AND-LO
+                    VARYING SUB-X FROM 1 BY 1
+                      UNTIL SUB-X > 12
+
+               IF WS-DAY-HIGH-TEMP >= WS-MONTH-HIGH-TEMP
+                   MOVE WS-DAY-HIGH-TEMP TO WS-MONTH-HIGH-TEMP
+                   MOVE WI-WEATHER-DATE  TO WS-MONTH-HIGH-DATE
+               END-IF
+
+               IF WS-DAY-LOW-TEMP <= WS-MONTH-LOW-TEMP
+                   MOVE WS-DAY-LOW-TEMP  TO WS-MONTH-LOW-TEMP
+                   MOVE WI-WEATHER-DATE  TO WS-MONTH-LOW-DATE
+               END-IF
+           END-IF
+
+          .
+
+       495-COUNT-POPULATED-SLOT.
+
+      *A ZERO READING IN AN HOURLY SLOT MEANS THE PARTNER FEED NEVER
+      *REPORTED THAT HOUR (SHORT LINE SEQUENTIAL RECORDS DEFAULT TO
+      *ZERO), NOT THAT THE TEMPERATURE WAS ACTUALLY ZERO.
+
+           IF WI-WEATHER-ARRAY(SUB-X) > ZERO
+               ADD 1 TO WS-POPULATED-SLOTS
+           END-IF
+
+          .
+
+       460-FIND-DAY-HI-AND-LO.
+
+           IF WI-WEATHER-ARRAY(SUB-X) >= WS-DAY-HIGH-TEMP
+               MOVE WI-WEATHER-ARRAY(SUB-X) TO WS-DAY-HIGH-TEMP
+           END-IF
+
+           IF WI-WEATHER-ARRAY(SUB-X) <= WS-DAY-LOW-TEMP
+               MOVE WI-WEATHER-ARRAY(SUB-X) TO WS-DAY-LOW-TEMP
+           END-IF
+
+          .
+
+       500-PRINT-STATION-ROLLUP.
+
+      *A STATION WHOSE EVERY DAY THIS MONTH FAILED THE COMPLETENESS
+      *CHECK IN 450-ROLL-UP-ONE-DAY NEVER GETS WS-MONTH-DAY-COUNT OFF
+      *ZERO.  PRINTING IT ANYWAY WOULD SHOW A FABRICATED HIGH OF 000
+      *AND LOW OF 999 THAT READS AS A REAL EXTREME.  THE SKIPPED DAYS
+      *ARE ALREADY COUNTED IN WS-DAYS-SKIPPED, SO THE STATION JUST
+      *DROPS OFF THIS REPORT INSTEAD OF SHOWING A BOGUS ROW.
+
+           IF WS-MONTH-DAY-COUNT > ZERO
+               MOVE WS-PRIOR-STATION    TO RUD-STATION-CODE
+               MOVE WS-MONTH-DAY-COUNT  TO RUD-DAY-COUNT
+               MOVE WS-MONTH-HIGH-TEMP  TO RUD-HIGH-TEMP
+               MOVE WS-MONTH-HIGH-DATE  TO RUD-HIGH-DATE
+               MOVE WS-MONTH-LOW-TEMP   TO RUD-LOW-TEMP
+               MOVE WS-MONTH-LOW-DATE   TO RUD-LOW-DATE
+
+               WRITE ROLLUP-REPORT-ITEM FROM ROLLUP-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE
+
+               ADD 1 TO WS-STATIONS-ROLLED-UP
+           END-IF
+
+          .
+
+       600-EOJ-ROUTINE.
+
+      *FLUSH THE LAST STATION'S ACCUMULATION -- THE FINAL CONTROL
+      *BREAK NEVER FIRES SINCE THERE IS NO NEXT RECORD TO CHANGE KEY.
+
+           IF NOT WS-FIRST-RECORD
+               PERFORM 500-PRINT-STATION-ROLLUP
+           END-IF
+
+           MOVE WS-STATIONS-ROLLED-UP TO RUT-STATIONS-ROLLED-UP
+           MOVE WS-DAYS-SKIPPED       TO RUT-DAYS-SKIPPED
+           WRITE ROLLUP-REPORT-ITEM FROM ROLLUP-TRAILER-LINE
+               AFTER ADVANCING 2 LINES
+
+           CLOSE WEATHER-FILE
+                 ROLLUP-REPORT-FILE
+
+          .
+
+       700-PRINT-THE-HEADERS.
+
+           WRITE ROLLUP-REPORT-ITEM FROM HEADER-LINE-1
+               AFTER ADVANCING 2 LINES
+           WRITE ROLLUP-REPORT-ITEM FROM HEADER-LINE-2
+               AFTER ADVANCING 2 LINES
+
+          .
